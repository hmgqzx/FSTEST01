@@ -29,6 +29,7 @@
        01  WS-WORKING-STORAGE.
            05  WS-BUS-FCN-ID                           PIC X(04).
                88  WS-BUS-FCN-RETRIEVE                 VALUE '8000'.
+DLM105         88  WS-BUS-FCN-ASOF-RETRIEVE             VALUE '8001'.   08092601
            05  WS-PRIM-OWNER-IND                       PIC X(01).
                88  WS-PRIM-OWNER                       VALUE 'Y'.
                88  WS-NOT-PRIM-OWNER                   VALUE 'N'.
@@ -88,6 +89,7 @@ WBC018         88  WS-PREV-BILL-TYP-CRC                VALUE 'C'.
 APA070     05  WS-LATEST-OFFR-DT           PIC X(10).                   02210609
 APA070     05  WS-POF-APREM-AMT            PIC S9(13)V9(2) COMP-3.      02210609
 APA070     05  WS-POF-MPREM-AMT            PIC S9(13)V9(2) COMP-3.      02210609
+DLM104     05  WS-DV-POF-MPREM-AMT         PIC S9(13)V9(2) COMP-3.      08092601
 
 018633*01  WS-TWRK-KEY                     PIC X(04)  VALUE '8000'.
 018633*01  WS-WORK-AREA.
@@ -240,6 +242,12 @@ ANB008* RELEASE BY KELVIN FOR THE TESTING OF INTEGRATING NB SCREEN
 ANB008* AND 9075 CALL.
 ANB008***************************************************************
 ANB008 COPY CCWL9075.
+DLM103     05  L9075-SD-PAY-DTL-CTR                    PIC 9(02).       08092601
+DLM103     05  L9075-SD-PAY-DTL-T OCCURS 10.                            08092601
+DLM103         10  L9075-SD-PAY-DTL-DT                 PIC X(10).       08092601
+DLM103         10  L9075-SD-PAY-DTL-AMT                PIC S9(13)V9(2)  08092601
+DLM103                                                 COMP-3.          08092601
+DLM103         10  L9075-SD-PAY-DTL-CASHR-SCRN-ID       PIC X(10).      08092601
 ANB008 COPY NCFRTTAB.
 ANB008 COPY NCFWTTAB.
 ANB008/
@@ -267,6 +275,19 @@ WNB015 COPY XCWL1660.
 WNB015/
 CPR147 COPY CCWL9M2C.                                                   01151505
       /
+DLM109***************************************************************
+DLM109* INQUIRY AUDIT LOG WRITE                                       08092601
+DLM109***************************************************************
+DLM109 COPY CCWL9600.                                                   08092601
+DLM109     05  L9600-AUDIT-TIME                         PIC X(08).      08092601
+DLM109     05  L9600-AUDIT-POL-ID                       PIC X(10).      08092601
+DLM109     05  L9600-AUDIT-USER-ID                      PIC X(08).      08092601
+DLM109     05  L9600-AUDIT-TERM-ID                      PIC X(04).      08092601
+DLM109     05  L9600-AUDIT-SENS-SUBREC-SW               PIC X(01).      08092601
+DLM109         88  L9600-AUDIT-SENS-SUBREC-YES             VALUE 'Y'.   08092601
+DLM109         88  L9600-AUDIT-SENS-SUBREC-NO              VALUE 'N'.   08092601
+DLM109/                                                                 08092601
+      /
       *****************************************************************
       *  INPUT PARAMETER INFORMATION                                  *
       *****************************************************************
@@ -278,6 +299,35 @@ CPR147 COPY CCWL9M2C.                                                   01151505
        01 WGLOB-GLOBAL-AREA.
        COPY XCWWGLOB.
        COPY CCWM9527.
+DLM100     05  MIR-DV-LIST-BILL-CLI-CTR                PIC 9(02)        08092601
+DLM100                                                 BINARY.          08092601
+DLM100     05  MIR-DV-LIST-BILL-CLI-CD-T OCCURS 10.                     08092601
+DLM100         10  MIR-DV-LIST-BILL-CLI-CD-E           PIC X(10).       08092601
+DLM102     05  MIR-DV-FND-LIST-TRUNC-IND               PIC X(01).       08092601
+DLM102         88  MIR-DV-FND-LIST-TRUNCATED               VALUE 'Y'.   08092601
+DLM102         88  MIR-DV-FND-LIST-NOT-TRUNCATED           VALUE 'N'.   08092601
+DLM103     05  MIR-DV-LFCM-SD-PAY-CTR                   PIC 9(02)       08092601
+DLM103                                                 BINARY.          08092601
+DLM103     05  MIR-DV-LFCM-SD-PAY-T OCCURS 10.                          08092601
+DLM103         10  MIR-DV-LFCM-SD-PAY-DT                PIC X(10).      08092601
+DLM103         10  MIR-DV-LFCM-SD-PAY-AMT                PIC X(17).     08092601
+DLM103         10  MIR-DV-LFCM-SD-PAY-CASHR-SCRN-ID      PIC X(10).     08092601
+DLM104     05  MIR-DV-POF-CTR                           PIC 9(02)       08092601
+DLM104                                                 BINARY.          08092601
+DLM104     05  MIR-DV-POF-T OCCURS 10.                                  08092601
+DLM104         10  MIR-DV-POF-CAMPGN-CD                 PIC X(10).      08092601
+DLM104         10  MIR-DV-POF-SEG-CD                    PIC X(10).      08092601
+DLM104         10  MIR-DV-POF-OFFR-APREM-AMT            PIC X(17).      08092601
+DLM104         10  MIR-DV-POF-OFFR-MPREM-AMT            PIC X(17).      08092601
+DLM108     05  MIR-DV-TERM-SNAP-IND                     PIC X(01).      08092601
+DLM108         88  MIR-DV-TERM-SNAP-YES                    VALUE 'Y'.   08092601
+DLM108         88  MIR-DV-TERM-SNAP-NO                     VALUE 'N'.   08092601
+DLM105     05  MIR-DV-AS-OF-DT                           PIC X(10).     08092601
+DLM106     05  MIR-DV-RESTRICT-REASN-CD                 PIC X(01).      08092601
+DLM106         88  MIR-DV-RESTRICT-CNFD                    VALUE 'C'.   08092601
+DLM106         88  MIR-DV-RESTRICT-BRCH                    VALUE 'B'.   08092601
+DLM106         88  MIR-DV-RESTRICT-SSPND                   VALUE 'S'.   08092601
+DLM107     05  MIR-DV-PREM-HLDY-REMNG-DUR                PIC X(03).     08092601
       /
        PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
                                 MIR-PARM-AREA.
@@ -334,6 +384,10 @@ ANB008       TO MIR-DV-MQ-CALL-SW.
                     PERFORM  3000-RETRIEVE
                         THRU 3000-RETRIEVE-X
 
+DLM105         WHEN WS-BUS-FCN-ASOF-RETRIEVE                            08092601
+DLM105              PERFORM  3100-RETRIEVE-AS-OF                        08092601
+DLM105                  THRU 3100-RETRIEVE-AS-OF-X                      08092601
+DLM105                                                                  08092601
                WHEN OTHER
       *MSG: INVALID FUNCTION ID - PROCESSING STOPPED
                     MOVE MIR-BUS-FCN-ID           TO WGLOB-MSG-PARM (1)
@@ -353,6 +407,10 @@ ANB008       TO MIR-DV-MQ-CALL-SW.
        3000-RETRIEVE.
       *-------------
 
+DLM106* CLEAR ANY RESTRICTION REASON LEFT OVER FROM A PRIOR CALL SO IT  08092601
+DLM106* CANNOT LEAK INTO THIS RETRIEVE'S RESPONSE                       08092601
+DLM106     MOVE SPACE                TO MIR-DV-RESTRICT-REASN-CD.       08092601
+
 018633*    PERFORM  9900-DELETE-TWRK
 018633*        THRU 9900-DELETE-TWRK-X.
 018633     PERFORM  COMM-3000-DELETE-TWRK
@@ -394,11 +452,13 @@ APA036             THRU 9400-BROWSE-PREV-ZPIL-X                         04210507
 APA036* RESTORE DATA FROM TERMINATE MASTER                              04210507
 APA036         IF WZPIL-IO-OK                                           04210507
 APA036             MOVE RZPIL-POL-REC-INFO TO RPOL-REC-INFO             04210507
+DLM108             SET MIR-DV-TERM-SNAP-YES  TO TRUE                    08092601
 APA036         END-IF                                                   04210507
 APA036                                                                  04210507
 APA036         PERFORM  ZPIL-3000-END-BROWSE-PREV                       04210507
 APA036             THRU ZPIL-3000-END-BROWSE-PREV-X                     04210507
 APA036     ELSE                                                         04210507
+DLM108         SET MIR-DV-TERM-SNAP-NO   TO TRUE                        08092601
 APA036         PERFORM  POL-1000-READ-TWRK-TS                           04210507
 APA036             THRU POL-1000-READ-TWRK-TS-X                         04210507
 APA036         IF  WPOL-IO-NOT-FOUND                                    04210507
@@ -447,6 +507,14 @@ APA020     SET L5400-POL-SSPND-CHK-REQD TO TRUE.
 APA020     OR L5400-SSPND-ACCS-RESTRICTED
                PERFORM  8100-BLANK-DATA-FIELDS
                    THRU 8100-BLANK-DATA-FIELDS-X
+DLM106         EVALUATE TRUE                                            08092601
+DLM106            WHEN L5400-CNFD-ACCS-RESTRICTED                       08092601
+DLM106               SET MIR-DV-RESTRICT-CNFD    TO TRUE                08092601
+DLM106            WHEN L5400-BRCH-ACCS-RESTRICTED                       08092601
+DLM106               SET MIR-DV-RESTRICT-BRCH    TO TRUE                08092601
+DLM106            WHEN L5400-SSPND-ACCS-RESTRICTED                      08092601
+DLM106               SET MIR-DV-RESTRICT-SSPND   TO TRUE                08092601
+DLM106         END-EVALUATE                                             08092601
                GO TO 3000-RETRIEVE-X
            END-IF.
 ANB006                                                                  03110508
@@ -495,6 +563,32 @@ ANB008                THRU  9075-1000-GET-LFCM-PAY-AMT-X                10200405
 ANB008                                                                  10200405
 ANB008             ADD      WS-PAY-AMT         TO L9075-PAY-AMT         10200405
 ANB008                                                                  10200405
+DLM103* 9075-2000-GET-LFCM-SD-PAY ONLY RETURNS A SINGLE SUMMED          08092601
+DLM103* STANDALONE-PAYMENT AMOUNT IN THIS PROGRAM -- CAPTURE IT AS      08092601
+DLM103* THE ONE DETAIL LINE THIS PROGRAM CAN ACTUALLY SOURCE UNTIL      08092601
+DLM103* THE LFCM INTERFACE ITSELF IS ENHANCED TO RETURN PER-PAYMENT     08092601
+DLM103* LINES                                                           08092601
+DLM103             MOVE ZERO                TO L9075-SD-PAY-DTL-CTR     08092601
+DLM103             IF  WS-PAY-AMT NOT = ZERO                            08092601
+DLM103                 MOVE 1                TO L9075-SD-PAY-DTL-CTR    08092601
+DLM103                 MOVE WGLOB-PROCESS-DATE                          08092601
+DLM103                     TO L1640-INTERNAL-DATE                       08092601
+DLM103                 PERFORM  1640-8000-INTERNAL-TO-MIR               08092601
+DLM103                     THRU 1640-8000-INTERNAL-TO-MIR-X             08092601
+DLM103                 MOVE L1640-EXTERNAL-DATE                         08092601
+DLM103                     TO L9075-SD-PAY-DTL-DT (1)                   08092601
+DLM103                 MOVE WS-PAY-AMT                                  08092601
+DLM103                     TO L9075-SD-PAY-DTL-AMT (1)                  08092601
+DLM103                 MOVE SPACES                                      08092601
+DLM103                     TO L9075-SD-PAY-DTL-CASHR-SCRN-ID (1)        08092601
+DLM103             END-IF                                               08092601
+DLM103                                                                  08092601
+DLM103             PERFORM  9076-MOVE-LFCM-SD-PAY-DTL-TO-MIR            08092601
+DLM103                 THRU 9076-MOVE-LFCM-SD-PAY-DTL-TO-MIR-X          08092601
+DLM103                 VARYING WS-SUB FROM 1 BY 1                       08092601
+DLM103                     UNTIL WS-SUB > L9075-SD-PAY-DTL-CTR          08092601
+DLM103                        OR WS-SUB > 10                            08092601
+ANB008                                                                  10200405
 ANB008         ELSE
 ANB008*ANB008      MOVE 'NB'                   TO L9075-RQST-CD
 ANB008*ANB008      SET L9075-RQST-LFCM-NB-DPOS           TO TRUE
@@ -519,10 +613,103 @@ ANB008
 018633     PERFORM  COMM-2000-WRITE-TWRK
 018633         THRU COMM-2000-WRITE-TWRK-X.
 
+DLM109     PERFORM  9600-WRITE-AUDIT-REC                                08092601
+DLM109         THRU 9600-WRITE-AUDIT-REC-X.                             08092601
+
        3000-RETRIEVE-X.
            EXIT.
 
       /
+DLM105*----------------------                                           08092601
+DLM105 3100-RETRIEVE-AS-OF.                                             08092601
+DLM105*----------------------                                           08092601
+DLM105
+DLM106* CLEAR ANY RESTRICTION REASON LEFT OVER FROM A PRIOR CALL SO IT  08092601
+DLM106* CANNOT LEAK INTO THIS RETRIEVE'S RESPONSE                       08092601
+DLM106     MOVE SPACE                TO MIR-DV-RESTRICT-REASN-CD.       08092601
+DLM105
+DLM115* THIS PATH DOES NOT PERFORM THE STANDALONE-PAYMENT LOOKUP --     08092601
+DLM115* THAT CONCEPT ONLY APPLIES TO A POLICY CREATED ON THE CURRENT    08092601
+DLM115* PROCESS DATE, NOT A HISTORICAL AS-OF SNAPSHOT -- SO CLEAR THESE 08092601
+DLM115* WORKING FIELDS RATHER THAN LEAVE THEM HOLDING WHATEVER AN       08092601
+DLM115* UNRELATED PRIOR CALL IN THE RUN UNIT LEFT IN THEM               08092601
+DLM115     MOVE ZERO                 TO L9075-PAY-AMT.                  08092601
+DLM115     MOVE ZERO                 TO L9075-SD-PAY-DTL-CTR.           08092601
+DLM105
+DLM111     PERFORM  COMM-3000-DELETE-TWRK                               08092601
+DLM111         THRU COMM-3000-DELETE-TWRK-X.                            08092601
+DLM105
+DLM105     PERFORM  7100-BUILD-KEYS                                     08092601
+DLM105         THRU 7100-BUILD-KEYS-X.                                  08092601
+DLM105
+DLM105     IF  WGLOB-MSG-ERROR-SW > ZERO                                08092601
+DLM105         PERFORM  8100-BLANK-DATA-FIELDS                          08092601
+DLM105             THRU 8100-BLANK-DATA-FIELDS-X                        08092601
+DLM105         GO TO 3100-RETRIEVE-AS-OF-X                              08092601
+DLM105     END-IF.                                                      08092601
+DLM105
+DLM105* RECONSTRUCT THE POLICY AS OF THE REQUESTED DATE FROM THE        08092601
+DLM105* TERMINATE MASTER, THE SAME WAY 9400-BROWSE-PREV-ZPIL DOES FOR   08092601
+DLM105* MIR-MAST-DISP-TERM                                              08092601
+DLM105     INITIALIZE  RZPIL-REC-INFO.                                  08092601
+DLM105     PERFORM  9401-BROWSE-ZPIL-AS-OF                              08092601
+DLM105         THRU 9401-BROWSE-ZPIL-AS-OF-X.                           08092601
+DLM105
+DLM105     IF  WS-RETRN-ERROR                                           08092601
+DLM105         PERFORM  8100-BLANK-DATA-FIELDS                          08092601
+DLM105             THRU 8100-BLANK-DATA-FIELDS-X                        08092601
+DLM105         GO TO 3100-RETRIEVE-AS-OF-X                              08092601
+DLM105     END-IF.                                                      08092601
+DLM105
+DLM105     IF  WZPIL-IO-OK                                              08092601
+DLM105         MOVE RZPIL-POL-REC-INFO TO RPOL-REC-INFO                 08092601
+DLM105         SET MIR-DV-TERM-SNAP-YES TO TRUE                         08092601
+DLM105     END-IF.                                                      08092601
+DLM105
+DLM105     PERFORM  ZPIL-3000-END-BROWSE-PREV                           08092601
+DLM105         THRU ZPIL-3000-END-BROWSE-PREV-X.                        08092601
+DLM105
+DLM105* THE AS-OF SNAPSHOT MUST HONOR THE SAME CONFIDENTIAL/BRANCH/     08092601
+DLM105* SUSPENDED ACCESS RESTRICTIONS 3000-RETRIEVE ENFORCES -- DO NOT  08092601
+DLM105* LET A HISTORICAL SNAPSHOT BYPASS THEM                           08092601
+DLM105     PERFORM  PGA-1000-BUILD-PARMS                                08092601
+DLM105         THRU PGA-1000-BUILD-PARMS-X.                             08092601
+DLM105
+DLM105     SET L5400-POL-SSPND-CHK-REQD TO TRUE.                        08092601
+DLM105     PERFORM 5400-1000-BUILD-PARM-INFO                            08092601
+DLM105        THRU 5400-1000-BUILD-PARM-INFO-X.                         08092601
+DLM105
+DLM105     PERFORM 5400-1000-POL-CHK                                    08092601
+DLM105        THRU 5400-1000-POL-CHK-X.                                 08092601
+DLM105
+DLM105     IF L5400-CNFD-ACCS-RESTRICTED                                08092601
+DLM105     OR L5400-BRCH-ACCS-RESTRICTED                                08092601
+DLM105     OR L5400-SSPND-ACCS-RESTRICTED                               08092601
+DLM105         PERFORM  8100-BLANK-DATA-FIELDS                          08092601
+DLM105             THRU 8100-BLANK-DATA-FIELDS-X                        08092601
+DLM105         EVALUATE TRUE                                            08092601
+DLM105            WHEN L5400-CNFD-ACCS-RESTRICTED                       08092601
+DLM105               SET MIR-DV-RESTRICT-CNFD    TO TRUE                08092601
+DLM105            WHEN L5400-BRCH-ACCS-RESTRICTED                       08092601
+DLM105               SET MIR-DV-RESTRICT-BRCH    TO TRUE                08092601
+DLM105            WHEN L5400-SSPND-ACCS-RESTRICTED                      08092601
+DLM105               SET MIR-DV-RESTRICT-SSPND   TO TRUE                08092601
+DLM105         END-EVALUATE                                             08092601
+DLM105         GO TO 3100-RETRIEVE-AS-OF-X                              08092601
+DLM105     END-IF.                                                      08092601
+DLM105
+DLM105     PERFORM  8200-MOVE-RECORD-TO-MIR                             08092601
+DLM105         THRU 8200-MOVE-RECORD-TO-MIR-X.                          08092601
+DLM105
+DLM105     PERFORM  COMM-2000-WRITE-TWRK                                08092601
+DLM105         THRU COMM-2000-WRITE-TWRK-X.                             08092601
+DLM105
+DLM109     PERFORM  9600-WRITE-AUDIT-REC                                08092601
+DLM109         THRU 9600-WRITE-AUDIT-REC-X.                             08092601
+DLM105
+DLM105 3100-RETRIEVE-AS-OF-X.                                           08092601
+DLM105     EXIT.                                                        08092601
+      /
       *----------------
        7100-BUILD-KEYS.
       *----------------
@@ -553,6 +740,32 @@ ANB006                                                                  03110508
 ANB006 7200-GET-LFCM-CO-ID-X.                                           03110508
 ANB006     EXIT.                                                        03110508
 ANB006                                                                  03110508
+      /
+DLM103*----------------------------------
+DLM103 9076-MOVE-LFCM-SD-PAY-DTL-TO-MIR.                                08092601
+DLM103*----------------------------------
+DLM103
+DLM103     MOVE L9075-SD-PAY-DTL-DT (WS-SUB) TO                         08092601
+DLM103                            MIR-DV-LFCM-SD-PAY-DT (WS-SUB).       08092601
+DLM103
+DLM103     MOVE L9075-SD-PAY-DTL-CASHR-SCRN-ID (WS-SUB) TO              08092601
+DLM103                            MIR-DV-LFCM-SD-PAY-CASHR-SCRN-ID      08092601
+DLM103                                                    (WS-SUB).     08092601
+DLM103
+DLM103     MOVE L9075-SD-PAY-DTL-AMT (WS-SUB) TO L0290-INPUT-V02.       08092601
+DLM103     MOVE 2                       TO L0290-PRECISION.             08092601
+DLM103     MOVE LENGTH OF MIR-DV-LFCM-SD-PAY-AMT (WS-SUB) TO            08092601
+DLM103                                     L0290-MAX-OUT-LEN.           08092601
+DLM103     PERFORM 0290-2000-FORMAT-FOR-MIR                             08092601
+DLM103        THRU 0290-2000-FORMAT-FOR-MIR-X.                          08092601
+DLM103     MOVE L0290-OUTPUT-DATA       TO MIR-DV-LFCM-SD-PAY-AMT       08092601
+DLM103                                                    (WS-SUB).     08092601
+DLM103
+DLM103     MOVE WS-SUB                  TO MIR-DV-LFCM-SD-PAY-CTR.      08092601
+DLM103
+DLM103 9076-MOVE-LFCM-SD-PAY-DTL-TO-MIR-X.                              08092601
+DLM103     EXIT.                                                        08092601
+      /
       *-----------------------
        8100-BLANK-DATA-FIELDS.
       *-----------------------
@@ -1038,6 +1251,7 @@ APA070     IF  WZPOF-IO-OK                                              02210609
 APA070         PERFORM  ZPOF-2000-READ-NEXT                             02210609
 APA070             THRU ZPOF-2000-READ-NEXT-X                           02210609
 APA070         MOVE SPACES              TO WS-LATEST-OFFR-DT            02210609
+DLM104         MOVE ZERO                TO MIR-DV-POF-CTR               08092601
 APA070         PERFORM  5000-CHECK-OFFR-PREM                            02210609
 APA070             THRU 5000-CHECK-OFFR-PREM-X                          02210609
 APA070             UNTIL WZPOF-IO-EOF                                   02210609
@@ -1591,6 +1805,14 @@ APR005
 APR005     MOVE RPOL-POL-MODE-FCT-TYP-CD   TO MIR-POL-MODE-FCT-TYP-CD.
 APR002     MOVE RPOL-PREM-HLDY-CD          TO MIR-PREM-HLDY-CD.
 APR002     MOVE RPOL-PREM-HLDY-STAT-CD     TO MIR-PREM-HLDY-STAT-CD.
+DLM107     MOVE RPOL-PREM-HLDY-REMNG-DUR   TO L0290-INPUT-V00.        08092601
+DLM107     MOVE ZERO                       TO L0290-PRECISION.        08092601
+DLM107     MOVE LENGTH OF MIR-DV-PREM-HLDY-REMNG-DUR                  08092601
+DLM107                                     TO L0290-MAX-OUT-LEN.      08092601
+DLM107     PERFORM  0290-2000-FORMAT-FOR-MIR                          08092601
+DLM107         THRU 0290-2000-FORMAT-FOR-MIR-X.                       08092601
+DLM107     MOVE L0290-OUTPUT-DATA          TO                          08092601
+DLM107                                     MIR-DV-PREM-HLDY-REMNG-DUR. 08092601
 APR051     MOVE RPOL-POL-APL-DUR           TO MIR-POL-APL-DUR.
 APR051     MOVE RPOL-POL-NFO-RESTR-CD      TO MIR-POL-NFO-RESTR-CD.
 ANB007     MOVE RPOL-INSRD-APP-MEDIC-CD    TO MIR-INSRD-APP-MEDIC-CD.
@@ -3373,6 +3595,7 @@ ANB006*    MOVE SPACES               TO MIR-DV-LBILL-SUB-CD.
 ANB006*    MOVE SPACES               TO MIR-DV-LBILL-ADDR-CD.
 ANB006*    MOVE SPACES               TO MIR-DV-LBILL-CLI-NM.
 ANB006     MOVE SPACES               TO MIR-LIST-BILL-CLI-CD.
+DLM100     MOVE ZERO                 TO MIR-DV-LIST-BILL-CLI-CTR.       08092601
 
            MOVE 'L'                  TO WPOLC-POL-CLI-REL-TYP-CD.
            MOVE 'L'                  TO WPOLC-ENDBR-POL-CLI-REL-TYP-CD.
@@ -3390,10 +3613,11 @@ ANB006     MOVE SPACES               TO MIR-LIST-BILL-CLI-CD.
            IF WPOLC-IO-OK
                PERFORM  POLC-2000-READ-NEXT
                    THRU POLC-2000-READ-NEXT-X
-               IF NOT WPOLC-IO-EOF
-                   PERFORM  8581-READ-LBILL-RECORDS
-                       THRU 8581-READ-LBILL-RECORDS-X
-               END-IF
+
+DLM100         PERFORM  8581-READ-LBILL-RECORDS                         08092601
+DLM100             THRU 8581-READ-LBILL-RECORDS-X                       08092601
+DLM115                 UNTIL WPOLC-IO-EOF                               08092601
+
                PERFORM  POLC-3000-END-BROWSE
                    THRU POLC-3000-END-BROWSE-X
            END-IF.
@@ -3408,14 +3632,32 @@ ANB006     MOVE SPACES               TO MIR-LIST-BILL-CLI-CD.
 ANB006*    MOVE RPOLC-CLI-ID             TO MIR-DV-LBILL-CLI-ID.
 ANB006*    MOVE RPOLC-POL-CLI-REL-SUB-CD TO MIR-DV-LBILL-SUB-CD.
 ANB006*    MOVE RPOLC-CLI-ADDR-TYP-CD    TO MIR-DV-LBILL-ADDR-CD.
-ANB006     MOVE RPOLC-CLI-ID             TO MIR-LIST-BILL-CLI-CD.
-
+DLM115* GUARD THE COUNTER'S OWN GROWTH, NOT JUST THE WRITE, SO IT       08092601
+DLM115* NEVER PARKS ONE PAST THE LAST POPULATED SLOT ON EXIT --         08092601
+DLM115* SAME SHAPE AS MIR-DV-POF-CTR'S GUARDED INCREMENT                08092601
+DLM115     IF  MIR-DV-LIST-BILL-CLI-CTR < 10                            08092601
+DLM115         ADD +1 TO MIR-DV-LIST-BILL-CLI-CTR                       08092601
+DLM115         MOVE RPOLC-CLI-ID         TO                             08092601
+DLM115             MIR-DV-LIST-BILL-CLI-CD-E (MIR-DV-LIST-BILL-CLI-CTR) 08092601
+DLM115     END-IF.                                                      08092601
+DLM100     IF  MIR-DV-LIST-BILL-CLI-CTR = 1                             08092601
+DLM100         MOVE RPOLC-CLI-ID         TO MIR-LIST-BILL-CLI-CD        08092601
+DLM100     END-IF.                                                      08092601
+
+DLM100* SLOT 28 IN THE SHARED LCOMM-CLI-TABLE IS THE SINGLE RESERVED    08092601
+DLM100* LIST-BILL SLOT -- KEEP IT HOLDING ONLY THE FIRST PAYER, THE     08092601
+DLM100* SAME AS BEFORE THIS PARAGRAPH LOOPED FOR ADDITIONAL PAYERS      08092601
+DLM100     IF  MIR-DV-LIST-BILL-CLI-CTR = 1                             08092601
            MOVE RPOLC-CLI-ID             TO
 018633*                           WS-HOLD-CLI-ID (WS-WORK-SUB).
-018633                            LCOMM-CLI-ID (WS-WORK-SUB).
+018633                            LCOMM-CLI-ID (WS-WORK-SUB)            08092601
            MOVE RPOLC-POL-CLI-REL-TYP-CD TO
 018633*                           WS-HOLD-CLI-REL-TYP-CD (WS-WORK-SUB).
-018633                            LCOMM-CLI-REL-TYP-CD (WS-WORK-SUB).
+018633                            LCOMM-CLI-REL-TYP-CD (WS-WORK-SUB)    08092601
+DLM100     END-IF.                                                      08092601
+
+DLM100     PERFORM  POLC-2000-READ-NEXT                                 08092601
+DLM100         THRU POLC-2000-READ-NEXT-X.                              08092601
 
 ANB006*    PERFORM  2435-1000-BUILD-PARM-INFO
 ANB006*        THRU 2435-1000-BUILD-PARM-INFO-X.
@@ -3700,8 +3942,8 @@ CPA001     SET WS-PRIMARY-INSRD-NOT-FOUND TO TRUE.                      08300702
 CPA001                                                                  08300702
 CPA001     PERFORM  8611-READ-PRI-INSRD-RECORDS                         08300702
 CPA001         THRU 8611-READ-PRI-INSRD-RECORDS-X                       08300702
-CPA001             UNTIL WPOLC-IO-EOF                                   08300702
-CPA001                OR WS-SUB > 30                                    08300702
+DLM101             UNTIL WPOLC-IO-EOF                                   08092601
+DLM101                OR WS-SUB > 60                                    08092601
 CPA001                OR WS-PRIMARY-INSRD-FOUND.                        08300702
 CPA001                                                                  08300702
 CPA001     PERFORM  POLC-3000-END-BROWSE                                08300702
@@ -3721,8 +3963,8 @@ CPA001         THRU POLC-2000-READ-NEXT-X                               08300702
 CPA001                                                                  08300702
 CPA001     PERFORM  8612-READ-RDR-INSRD-RECORDS                         08300702
 CPA001         THRU 8612-READ-RDR-INSRD-RECORDS-X                       08300702
-CPA001             UNTIL WPOLC-IO-EOF                                   08300702
-CPA001                OR WS-SUB > 30.                                   08300702
+DLM101             UNTIL WPOLC-IO-EOF                                   08092601
+DLM101                OR WS-SUB > 60.                                   08092601
 CPA001                                                                  08300702
 CPA001     PERFORM  POLC-3000-END-BROWSE                                08300702
 CPA001         THRU POLC-3000-END-BROWSE-X.                             08300702
@@ -3783,12 +4025,22 @@ CPA001/                                                                 08300702
 CPA001*-----------------------                                          08300702
 CPA001 8613-MOVE-INSRD-TO-MIR.                                          08300702
 CPA001*-----------------------                                          08300702
-CPA001     MOVE RPOLC-CLI-ID TO MIR-INSRD-CLI-ID-T (WS-SUB)             08300702
-CPA001                          LCOMM-CLI-ID (WS-WORK-SUB)              08300702
+DLM115* LCOMM-CLI-TABLE WAS WIDENED TO 60 SLOTS, SO THESE TWO MOVES     08092601
+DLM115* ARE SAFE ACROSS THE FULL WS-WORK-SUB RANGE -- POPULATE THEM     08092601
+DLM115* AHEAD OF THE MIR-INSRD-T GUARD BELOW SO WS-SUB > 30 DOES NOT    08092601
+DLM115* ALSO SKIP THESE                                                 08092601
+DLM115     MOVE RPOLC-CLI-ID       TO LCOMM-CLI-ID (WS-WORK-SUB).       08092601
+DLM115     MOVE RPOLC-POL-CLI-REL-TYP-CD                                08092601
+DLM115       TO LCOMM-CLI-REL-TYP-CD (WS-WORK-SUB).                     08092601
+DLM110* MIR-INSRD-T/CVG-CLI-INSRD-CD-T STILL ONLY HOLD 30 ENTRIES --    08092601
+DLM110* DO NOT LET THE WIDER 60-DEEP BROWSE LOOP (DLM101) OVERRUN       08092601
+DLM110* THEM.                                                           08092601
+DLM110     IF  WS-SUB > 30                                              08092601
+DLM110         GO TO 8613-MOVE-INSRD-TO-MIR-X                           08092601
+DLM110     END-IF.                                                      08092601
+CPA001     MOVE RPOLC-CLI-ID TO MIR-INSRD-CLI-ID-T (WS-SUB).            08300702
 CPA001     MOVE RPOLC-POL-CLI-REL-SUB-CD                                08300702
 CPA001       TO MIR-DV-INSRD-SUB-CD-T (WS-SUB).                         08300702
-CPA001     MOVE RPOLC-POL-CLI-REL-TYP-CD                                08300702
-CPA001       TO LCOMM-CLI-REL-TYP-CD (WS-WORK-SUB).                     08300702
 CPA001     MOVE RPOLC-CLI-ADDR-GR-2-CD                                  08300702
 CPA001       TO MIR-INSRD-CLI-ADDR-GR-2-CD-T(WS-SUB).                   08300702
 CPA001     MOVE RPOLC-CLI-ADDR-TYP-2-CD                                 08300702
@@ -4389,6 +4641,7 @@ WNB015     MOVE 999                     TO WCDSJ-ENDBR-CDI-ALLOC-NUM.
 WNB015
 WNB015     MOVE ZERO                    TO WS-SUB.
 WNB015     MOVE SPACE                   TO WFC-CVG-NUM.
+DLM102     SET MIR-DV-FND-LIST-NOT-TRUNCATED TO TRUE.                   08092601
 WNB015
 WNB015     PERFORM CDSJ-1000-BROWSE
 WNB015        THRU CDSJ-1000-BROWSE-X.
@@ -4406,6 +4659,22 @@ WNB015             PERFORM 9010-MOVE-FND-ALLOC-TO-MIR
 WNB015                THRU 9010-MOVE-FND-ALLOC-TO-MIR-X
 WNB015         END-IF
 WNB015     END-PERFORM.
+DLM102     IF  WCDSJ-IO-EOF                                             08092601
+DLM102         SET MIR-DV-FND-LIST-NOT-TRUNCATED TO TRUE                08092601
+DLM102     ELSE                                                         08092601
+DLM102* THE LOOP STOPPED AT THE LINE CAP, NOT AT NATURAL EOF -- READ    08092601
+DLM102* ONE MORE RECORD SO "EXACTLY AT CAP" ISN'T MISREPORTED AS        08092601
+DLM102* TRUNCATED WHEN NOTHING FURTHER ACTUALLY EXISTS                  08092601
+DLM102         PERFORM CDSJ-2000-READ-NEXT                              08092601
+DLM102            THRU CDSJ-2000-READ-NEXT-X                            08092601
+DLM102         IF  WCDSJ-IO-OK                                          08092601
+DLM102         AND RCDSI-CDI-TYP-CD = RCAIN-CDI-TYP-CD                  08092601
+DLM102         AND RCDSI-CDI-EFF-IDT-NUM = RCAIN-CDI-EFF-IDT-NUM        08092601
+DLM102             SET MIR-DV-FND-LIST-TRUNCATED TO TRUE                08092601
+DLM102         ELSE                                                     08092601
+DLM102             SET MIR-DV-FND-LIST-NOT-TRUNCATED TO TRUE            08092601
+DLM102         END-IF                                                   08092601
+DLM102     END-IF.                                                      08092601
 WNB015     PERFORM CDSJ-3000-END-BROWSE
 WNB015        THRU CDSJ-3000-END-BROWSE-X.
 WNB015
@@ -4509,6 +4778,105 @@ APA036                                                                  04210507
 APA036 9400-BROWSE-PREV-ZPIL-X.                                         04210507
 APA036     EXIT.                                                        04210507
 APA036/                                                                 04210507
+DLM105*----------------------                                           08092601
+DLM105 9401-BROWSE-ZPIL-AS-OF.                                          08092601
+DLM105*----------------------                                           08092601
+DLM105                                                                  08092601
+DLM105     MOVE MIR-POL-ID             TO WZPIL-POL-ID.                 08092601
+DLM105                                                                  08092601
+DLM105* GET TERMINATE MASTER RECORD AS OF THE REQUESTED DATE            08092601
+DLM105     SET  WZPIL-ZPIL-TYP-TERM    TO TRUE.                         08092601
+DLM105                                                                  08092601
+DLM114* MIR-DV-AS-OF-DT ARRIVES IN EXTERNAL (DISPLAY) FORM LIKE EVERY   08092601
+DLM114* OTHER MIR-*-DT FIELD -- CONVERT IT TO INTERNAL FORM BEFORE      08092601
+DLM114* FEEDING THE 1680 DATE-ARITHMETIC UTILITY, THE SAME AS ANY       08092601
+DLM114* OTHER CALLER-SUPPLIED DATE                                      08092601
+DLM114     MOVE MIR-DV-AS-OF-DT        TO L1640-EXTERNAL-DATE.          08092601
+DLM114     PERFORM  1640-1000-EXT-TO-INTERNAL                           08092601
+DLM114         THRU 1640-1000-EXT-TO-INTERNAL-X.                        08092601
+DLM114     IF  L1640-VALID                                              08092601
+DLM114         MOVE L1640-INTERNAL-DATE  TO L1680-INTERNAL-1            08092601
+DLM114     ELSE                                                         08092601
+DLM114         MOVE WWKDT-ZERO-DT        TO L1680-INTERNAL-1            08092601
+DLM114     END-IF.                                                      08092601
+DLM105     MOVE ZERO                   TO L1680-NUMBER-OF-YEARS.        08092601
+DLM105     MOVE ZERO                   TO L1680-NUMBER-OF-MONTHS.       08092601
+DLM105     MOVE ZERO                   TO L1680-NUMBER-OF-DAYS.         08092601
+DLM105     PERFORM  1680-3000-ADD-Y-M-D-TO-DATE                         08092601
+DLM105         THRU 1680-3000-ADD-Y-M-D-TO-DATE-X.                      08092601
+DLM105     MOVE L1680-INTERNAL-2       TO WZPIL-ZPIL-EFF-DT.            08092601
+DLM105                                                                  08092601
+DLM105* GET RECORD WITH ACTIVE STATUS                                   08092601
+DLM105     SET  WZPIL-ZPIL-STAT-ACTIVE TO TRUE.                         08092601
+DLM105                                                                  08092601
+DLM105     MOVE WZPIL-KEY              TO WZPIL-ENDBR-KEY.              08092601
+DLM112* THE END BOUND MUST COVER THE WHOLE HISTORY THE WAY              08092601
+DLM112* 9400-BROWSE-PREV-ZPIL DOES WITH WWKDT-LOW-DT -- IT MUST NOT     08092601
+DLM112* COLLAPSE TO THE SAME POINT AS THE START BOUND ABOVE             08092601
+DLM112     MOVE WWKDT-LOW-DT           TO L1680-INTERNAL-1.             08092601
+DLM105     MOVE ZERO                   TO L1680-NUMBER-OF-YEARS.        08092601
+DLM105     MOVE ZERO                   TO L1680-NUMBER-OF-MONTHS.       08092601
+DLM105     MOVE ZERO                   TO L1680-NUMBER-OF-DAYS.         08092601
+DLM105     PERFORM  1680-3000-ADD-Y-M-D-TO-DATE                         08092601
+DLM105         THRU 1680-3000-ADD-Y-M-D-TO-DATE-X.                      08092601
+DLM105     MOVE L1680-INTERNAL-2       TO WZPIL-ENDBR-ZPIL-EFF-DT.      08092601
+DLM105                                                                  08092601
+DLM105     PERFORM  ZPIL-1000-BROWSE-PREV                               08092601
+DLM105         THRU ZPIL-1000-BROWSE-PREV-X.                            08092601
+DLM105     IF  WZPIL-IO-OK                                              08092601
+DLM105         PERFORM  ZPIL-2000-READ-PREV                             08092601
+DLM105             THRU ZPIL-2000-READ-PREV-X                           08092601
+DLM105         IF  WZPIL-IO-EOF                                         08092601
+DLM105*MSG: NO TERMINATE MASTER RECORD FOUND                            08092601
+DLM105             MOVE 'CS80009001'          TO WGLOB-MSG-REF-INFO     08092601
+DLM105             PERFORM  0260-1000-GENERATE-MESSAGE                  08092601
+DLM105                 THRU 0260-1000-GENERATE-MESSAGE-X                08092601
+DLM105             IF  WGLOB-MSG-SEVRTY-FATAL                           08092601
+DLM105                 SET WS-RETRN-ERROR     TO TRUE                   08092601
+DLM105             END-IF                                               08092601
+DLM105         END-IF                                                   08092601
+DLM113     ELSE                                                         08092601
+DLM113*MSG: NO TERMINATE MASTER RECORD FOUND                            08092601
+DLM113         MOVE 'CS80009001'          TO WGLOB-MSG-REF-INFO         08092601
+DLM113         PERFORM  0260-1000-GENERATE-MESSAGE                      08092601
+DLM113             THRU 0260-1000-GENERATE-MESSAGE-X                    08092601
+DLM113         IF  WGLOB-MSG-SEVRTY-FATAL                               08092601
+DLM113             SET WS-RETRN-ERROR     TO TRUE                       08092601
+DLM113         END-IF                                                   08092601
+DLM105     END-IF.                                                      08092601
+DLM105                                                                  08092601
+DLM105 9401-BROWSE-ZPIL-AS-OF-X.                                        08092601
+DLM105     EXIT.                                                        08092601
+DLM105/                                                                 08092601
+DLM109*----------------------                                           08092601
+DLM109 9600-WRITE-AUDIT-REC.                                            08092601
+DLM109*----------------------                                           08092601
+DLM109
+DLM109     MOVE WGLOB-PROCESS-TIME     TO L9600-AUDIT-TIME.             08092601
+DLM109     MOVE MIR-POL-ID             TO L9600-AUDIT-POL-ID.           08092601
+DLM109     MOVE WGLOB-USER-ID          TO L9600-AUDIT-USER-ID.          08092601
+DLM109     MOVE WGLOB-TERM-ID          TO L9600-AUDIT-TERM-ID.          08092601
+DLM109
+DLM109* FLAG WHETHER ANY OF THE SENSITIVE PARTY BLOCKS (OWNER, INSURED, 08092601
+DLM109* TRUST, SPOUSE, ASSIGNEE, ANNUITANT) WERE ACTUALLY RETURNED ON   08092601
+DLM109* THIS INQUIRY -- THIS IS THE PII/PHI CONTENT THE AUDIT LOG NEEDS 08092601
+DLM109* TO FLAG, NOT WHETHER A MULTI-ENTRY SUB-TABLE HAPPENED TO FILL IN08092601
+DLM109     SET  L9600-AUDIT-SENS-SUBREC-NO  TO TRUE.                    08092601
+DLM109     IF  MIR-DV-OWN-CLI-ID        NOT = SPACES                    08092601
+DLM109     OR  MIR-INSRD-CLI-ID-G       NOT = SPACES                    08092601
+DLM109     OR  MIR-DV-TRST-CLI-ID-G     NOT = SPACES                    08092601
+DLM109     OR  MIR-DV-SPOUS-CLI-ID      NOT = SPACES                    08092601
+DLM109     OR  MIR-DV-ASIGN-CLI-ID-G    NOT = SPACES                    08092601
+DLM109     OR  MIR-DV-ANUTNT-CLI-ID-G   NOT = SPACES                    08092601
+DLM109         SET  L9600-AUDIT-SENS-SUBREC-YES TO TRUE                 08092601
+DLM109     END-IF.                                                      08092601
+DLM109
+DLM109     PERFORM  AUDT-1000-WRITE                                     08092601
+DLM109         THRU AUDT-1000-WRITE-X.                                  08092601
+DLM109
+DLM109 9600-WRITE-AUDIT-REC-X.                                          08092601
+DLM109     EXIT.                                                        08092601
+DLM109/                                                                 08092601
 018633*--------------------
 018633*9500-BUILD-TWRK-KEY.
 018633*--------------------
@@ -4574,6 +4942,44 @@ APA070                                       TO WS-POF-MPREM-AMT        02210609
 APA070         END-EVALUATE                                             02210609
 APA070     END-IF.                                                      02210609
 APA070                                                                  02210609
+DLM104     IF  RZPOF-IND-OFFR AND MIR-DV-POF-CTR < 10                   08092601
+DLM104         ADD  1                    TO MIR-DV-POF-CTR              08092601
+DLM104         MOVE RZPOF-MKT-CAMPGN-CD  TO                             08092601
+DLM104             MIR-DV-POF-CAMPGN-CD (MIR-DV-POF-CTR)                08092601
+DLM104         MOVE RZPOF-OFFR-SEG-CD    TO                             08092601
+DLM104             MIR-DV-POF-SEG-CD (MIR-DV-POF-CTR)                   08092601
+DLM104         EVALUATE TRUE                                            08092601
+DLM104            WHEN  RPOL-POL-BILL-MODE-ANNUALLY                     08092601
+DLM104                  MOVE RZPOF-ANN-INCR-MPREM-AMT                   08092601
+DLM104                                        TO WS-DV-POF-MPREM-AMT    08092601
+DLM104            WHEN  RPOL-POL-BILL-MODE-SEMI-ANN                     08092601
+DLM104                  MOVE RZPOF-SEMI-INCR-MPREM-AMT                  08092601
+DLM104                                        TO WS-DV-POF-MPREM-AMT    08092601
+DLM104            WHEN  RPOL-POL-BILL-MODE-QUARTERLY                    08092601
+DLM104                  MOVE RZPOF-QTR-INCR-MPREM-AMT                   08092601
+DLM104                                        TO WS-DV-POF-MPREM-AMT    08092601
+DLM104            WHEN  RPOL-POL-BILL-MODE-MONTHLY                      08092601
+DLM104                  MOVE RZPOF-MTHLY-INCR-MPREM-AMT                 08092601
+DLM104                                        TO WS-DV-POF-MPREM-AMT    08092601
+DLM104         END-EVALUATE                                             08092601
+DLM104         MOVE RZPOF-ANN-INCR-MPREM-AMT TO L0290-INPUT-V02         08092601
+DLM104         MOVE 2                    TO L0290-PRECISION             08092601
+DLM104         MOVE LENGTH OF MIR-DV-POF-OFFR-APREM-AMT                 08092601
+DLM104             (MIR-DV-POF-CTR)      TO L0290-MAX-OUT-LEN           08092601
+DLM104         PERFORM 0290-2000-FORMAT-FOR-MIR                         08092601
+DLM104            THRU 0290-2000-FORMAT-FOR-MIR-X                       08092601
+DLM104         MOVE L0290-OUTPUT-DATA    TO                             08092601
+DLM104             MIR-DV-POF-OFFR-APREM-AMT (MIR-DV-POF-CTR)           08092601
+DLM104         MOVE WS-DV-POF-MPREM-AMT  TO L0290-INPUT-V02             08092601
+DLM104         MOVE 2                    TO L0290-PRECISION             08092601
+DLM104         MOVE LENGTH OF MIR-DV-POF-OFFR-MPREM-AMT                 08092601
+DLM104             (MIR-DV-POF-CTR)      TO L0290-MAX-OUT-LEN           08092601
+DLM104         PERFORM 0290-2000-FORMAT-FOR-MIR                         08092601
+DLM104            THRU 0290-2000-FORMAT-FOR-MIR-X                       08092601
+DLM104         MOVE L0290-OUTPUT-DATA    TO                             08092601
+DLM104             MIR-DV-POF-OFFR-MPREM-AMT (MIR-DV-POF-CTR)           08092601
+DLM104     END-IF.                                                      08092601
+APA070                                                                  02210609
 APA070     PERFORM  ZPOF-2000-READ-NEXT                                 02210609
 APA070         THRU ZPOF-2000-READ-NEXT-X.                              02210609
 APA070                                                                  02210609
@@ -4600,6 +5006,7 @@ AAG008 COPY CCPS9081.
 ANB008 COPY CCPS9075.
 APA006 COPY CCPS9159.
 ANB024 COPY CCPS9B58.                                                   08100506
+DLM109 COPY CCPS9600.                                                   08092601
       /
 016537*COPY CCPERELA.
       /
